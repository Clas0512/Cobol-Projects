@@ -0,0 +1,269 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CALCRPT.
+000030 AUTHOR.        D L HARTWELL.
+000040 INSTALLATION.  FINANCE SYSTEMS.
+000050 DATE-WRITTEN.  07/24/2023.
+000060 DATE-COMPILED. 07/24/2023.
+000070*
+000080*--------------------------------------------------------------*
+000090* MODIFICATION HISTORY
+000100*--------------------------------------------------------------*
+000110* 07/24/23  DLH  INITIAL VERSION - SUMMARIZES A CALCBTCH RESULT
+000120*              FILE BY OPERATION CODE.  SORTS THE RESULT FILE
+000130*              ON OPERATION AND CONTROL-BREAKS ON IT, PRINTING
+000140*              ONE LINE PER OPERATION WITH ITS COUNT AND
+000150*              SUBTOTAL, PLUS A GRAND TOTAL LINE AT THE END.
+000160* 08/09/23  DLH  WIDENED DET-SUBTOTAL/GRAND-SUBTOTAL TO 11 INTEGER
+000170*              DIGIT POSITIONS TO MATCH CALC-RESULT'S WIDTH -
+000180*              THE OLD 9-DIGIT EDIT PICTURE COULD TRUNCATE A
+000190*              LARGE ACCUMULATED SUBTOTAL.
+000200* 08/09/23  DLH  DET-COUNT/GRAND-COUNT WERE ONLY 6 DIGIT POSITIONS
+000210*              BUT WS-OP-COUNT/WS-GRAND-COUNT ARE 7-DIGIT COMP
+000220*              FIELDS - WIDENED BOTH EDITED COUNTS TO MATCH SO A
+000230*              LARGE BATCH'S OPERATION COUNTS DON'T TRUNCATE.
+000240* 08/09/23  DLH  7500-PRINT-LINE AND 7000-WRITE-HEADERS BOTH USED
+000250*              WS-PRINT-LINE - A PAGE BREAK MID-LINE CLOBBERED THE
+000260*              PENDING DETAIL OR GRAND LINE WITH HEADING TEXT
+000270*              BEFORE IT WAS WRITTEN.  7500-PRINT-LINE NOW SAVES
+000280*              WS-PRINT-LINE IN WS-SAVE-PRINT-LINE BEFORE THE
+000290*              NESTED PERFORM AND RESTORES IT AFTERWARD.
+000300*--------------------------------------------------------------*
+000310*
+000320*--------------------------------------------------------------*
+000330*  THIS PROGRAM IS THE END-OF-RUN REPORT FOR CALCBTCH.  IT
+000340*  READS THE RESULT FILE CALCBTCH PRODUCES, SORTS IT INTO
+000350*  OPERATION-CODE SEQUENCE, AND PRINTS A ONE-LINE SUMMARY PER
+000360*  OPERATION FOLLOWED BY A GRAND TOTAL FOR THE WHOLE RUN.
+000370*--------------------------------------------------------------*
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.  MAC.
+000410 OBJECT-COMPUTER.  MAC.
+000420 INPUT-OUTPUT SECTION.
+000430 FILE-CONTROL.
+000440     SELECT CALC-RESULT-FILE  ASSIGN TO CALCOUT
+000450         ORGANIZATION IS LINE SEQUENTIAL.
+000460     SELECT CALC-SORTED-FILE  ASSIGN TO CALCSRT
+000470         ORGANIZATION IS LINE SEQUENTIAL.
+000480     SELECT CALC-SORT-WORK    ASSIGN TO SORTWK01.
+000490     SELECT CALC-REPORT-FILE  ASSIGN TO RPTOUT
+000500         ORGANIZATION IS LINE SEQUENTIAL.
+000510*
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  CALC-RESULT-FILE
+000550     RECORDING MODE IS F.
+000560     COPY CALCREC
+000570         REPLACING ==CALCREC==    BY ==RESULT-REC==
+000580                   ==CALC-NUM1==  BY ==RR-NUM1==
+000590                   ==CALC-NUM2==  BY ==RR-NUM2==
+000600                   ==CALC-OPERATION== BY ==RR-OPERATION==
+000610                   ==CALC-RESULT==    BY ==RR-RESULT==.
+000620*
+000630 FD  CALC-SORTED-FILE
+000640     RECORDING MODE IS F.
+000650     COPY CALCREC
+000660         REPLACING ==CALCREC==    BY ==SORTED-REC==
+000670                   ==CALC-NUM1==  BY ==SO-NUM1==
+000680                   ==CALC-NUM2==  BY ==SO-NUM2==
+000690                   ==CALC-OPERATION== BY ==SO-OPERATION==
+000700                   ==CALC-RESULT==    BY ==SO-RESULT==.
+000710*
+000720 SD  CALC-SORT-WORK.
+000730     COPY CALCREC
+000740         REPLACING ==CALCREC==    BY ==SORT-REC==
+000750                   ==CALC-NUM1==  BY ==SR-NUM1==
+000760                   ==CALC-NUM2==  BY ==SR-NUM2==
+000770                   ==CALC-OPERATION== BY ==SR-OPERATION==
+000780                   ==CALC-RESULT==    BY ==SR-RESULT==.
+000790*
+000800 FD  CALC-REPORT-FILE
+000810     RECORDING MODE IS F.
+000820 01  REPORT-LINE                PIC X(80).
+000830*
+000840 WORKING-STORAGE SECTION.
+000850 77  WS-EOF-SWITCH               PIC X(01)      VALUE 'N'.
+000860     88  WS-EOF                                 VALUE 'Y'.
+000870 77  WS-FIRST-OP-SWITCH          PIC X(01)      VALUE 'Y'.
+000880     88  WS-FIRST-OP                            VALUE 'Y'.
+000890 77  WS-PAGE-NO                  PIC 9(05) COMP  VALUE ZERO.
+000900 77  WS-LINE-COUNT               PIC 9(05) COMP  VALUE ZERO.
+000910 77  WS-LINES-PER-PAGE           PIC 9(05) COMP  VALUE 55.
+000920 77  WS-PREV-OPERATION           PIC X(01)      VALUE SPACE.
+000930 77  WS-OP-COUNT                 PIC 9(07) COMP  VALUE ZERO.
+000940 77  WS-OP-SUBTOTAL              PIC S9(11)V99
+000950                             SIGN IS LEADING SEPARATE CHARACTER
+000960                                 VALUE ZERO.
+000970 77  WS-GRAND-COUNT              PIC 9(07) COMP  VALUE ZERO.
+000980 77  WS-GRAND-TOTAL              PIC S9(11)V99
+000990                             SIGN IS LEADING SEPARATE CHARACTER
+001000                                 VALUE ZERO.
+001010 77  WS-PRINT-LINE               PIC X(80).
+001020 77  WS-SAVE-PRINT-LINE          PIC X(80).
+001030*
+001040*--------------------------------------------------------------*
+001050* REPORT LINE LAYOUTS - MOVED TO WS-PRINT-LINE BEFORE WRITE.
+001060*--------------------------------------------------------------*
+001070 01  HDG-LINE-1.
+001080     05  FILLER                 PIC X(01)      VALUE SPACE.
+001090     05  FILLER                 PIC X(20)      VALUE
+001100                                 "CALCBTCH SUMMARY".
+001110     05  FILLER                 PIC X(10)      VALUE "PAGE ".
+001120     05  HDG1-PAGE-NO            PIC ZZZZ9.
+001130     05  FILLER                 PIC X(43)      VALUE SPACE.
+001140 01  HDG-LINE-2.
+001150     05  FILLER                 PIC X(01)      VALUE SPACE.
+001160     05  FILLER                 PIC X(14)      VALUE "OPERATION".
+001170     05  FILLER                 PIC X(12)      VALUE "COUNT".
+001180     05  FILLER                 PIC X(18)      VALUE "SUBTOTAL".
+001190     05  FILLER                 PIC X(35)      VALUE SPACE.
+001200 01  DET-LINE.
+001210     05  FILLER                 PIC X(01)      VALUE SPACE.
+001220     05  DET-OPERATION          PIC X(14).
+001230     05  DET-COUNT               PIC ZZZ,ZZZ,ZZ9.
+001240     05  FILLER                 PIC X(01)      VALUE SPACE.
+001250     05  DET-SUBTOTAL            PIC -Z(2),ZZZ,ZZZ,ZZ9.99.
+001260     05  FILLER                 PIC X(25)      VALUE SPACE.
+001270 01  GRAND-LINE.
+001280     05  FILLER                 PIC X(01)      VALUE SPACE.
+001290     05  FILLER                PIC X(14)      VALUE "GRAND TOTAL".
+001300     05  GRAND-COUNT             PIC ZZZ,ZZZ,ZZ9.
+001310     05  FILLER                 PIC X(01)      VALUE SPACE.
+001320     05  GRAND-SUBTOTAL          PIC -Z(2),ZZZ,ZZZ,ZZ9.99.
+001330     05  FILLER                 PIC X(25)      VALUE SPACE.
+001340*
+001350 PROCEDURE DIVISION.
+001360*--------------------------------------------------------------*
+001370* 0000-MAINLINE
+001380*--------------------------------------------------------------*
+001390 0000-MAINLINE.
+001400     SORT CALC-SORT-WORK
+001410         ON ASCENDING KEY SR-OPERATION
+001420         USING CALC-RESULT-FILE
+001430         GIVING CALC-SORTED-FILE.
+001440     PERFORM 1000-INITIALIZE
+001450         THRU 1000-INITIALIZE-EXIT.
+001460     PERFORM 2000-PROCESS-SORTED
+001470         THRU 2000-PROCESS-SORTED-EXIT
+001480         UNTIL WS-EOF.
+001490     PERFORM 3000-TERMINATE
+001500         THRU 3000-TERMINATE-EXIT.
+001510     STOP RUN.
+001520*
+001530*--------------------------------------------------------------*
+001540* 1000-INITIALIZE - OPEN FILES, PRIME THE READ, PRINT HEADERS.
+001550*--------------------------------------------------------------*
+001560 1000-INITIALIZE.
+001570     OPEN INPUT  CALC-SORTED-FILE.
+001580     OPEN OUTPUT CALC-REPORT-FILE.
+001590     PERFORM 7000-WRITE-HEADERS
+001600         THRU 7000-WRITE-HEADERS-EXIT.
+001610     PERFORM 8000-READ-SORTED
+001620         THRU 8000-READ-SORTED-EXIT.
+001630 1000-INITIALIZE-EXIT.
+001640     EXIT.
+001650*
+001660*--------------------------------------------------------------*
+001670* 2000-PROCESS-SORTED - CONTROL BREAK ON SO-OPERATION.
+001680*--------------------------------------------------------------*
+001690 2000-PROCESS-SORTED.
+001700     IF WS-FIRST-OP
+001710         MOVE SO-OPERATION TO WS-PREV-OPERATION
+001720         MOVE 'N' TO WS-FIRST-OP-SWITCH
+001730     END-IF.
+001740     IF SO-OPERATION NOT EQUAL WS-PREV-OPERATION
+001750         PERFORM 2100-WRITE-OP-TOTAL
+001760             THRU 2100-WRITE-OP-TOTAL-EXIT
+001770         MOVE SO-OPERATION TO WS-PREV-OPERATION
+001780     END-IF.
+001790     ADD 1           TO WS-OP-COUNT.
+001800     ADD SO-RESULT   TO WS-OP-SUBTOTAL.
+001810     PERFORM 8000-READ-SORTED
+001820         THRU 8000-READ-SORTED-EXIT.
+001830 2000-PROCESS-SORTED-EXIT.
+001840     EXIT.
+001850*
+001860*--------------------------------------------------------------*
+001870* 2100-WRITE-OP-TOTAL - PRINT ONE OPERATION'S SUBTOTAL LINE AND
+001880*              ROLL IT INTO THE GRAND TOTAL.
+001890*--------------------------------------------------------------*
+001900 2100-WRITE-OP-TOTAL.
+001910     MOVE WS-PREV-OPERATION  TO DET-OPERATION.
+001920     MOVE WS-OP-COUNT        TO DET-COUNT.
+001930     MOVE WS-OP-SUBTOTAL     TO DET-SUBTOTAL.
+001940     MOVE DET-LINE           TO WS-PRINT-LINE.
+001950     PERFORM 7500-PRINT-LINE
+001960         THRU 7500-PRINT-LINE-EXIT.
+001970     ADD WS-OP-COUNT         TO WS-GRAND-COUNT.
+001980     ADD WS-OP-SUBTOTAL      TO WS-GRAND-TOTAL.
+001990     MOVE ZERO               TO WS-OP-COUNT.
+002000     MOVE ZERO               TO WS-OP-SUBTOTAL.
+002010 2100-WRITE-OP-TOTAL-EXIT.
+002020     EXIT.
+002030*
+002040*--------------------------------------------------------------*
+002050* 3000-TERMINATE - FLUSH THE LAST OPERATION, PRINT THE GRAND
+002060*              TOTAL, AND CLOSE THE FILES.
+002070*--------------------------------------------------------------*
+002080 3000-TERMINATE.
+002090     IF NOT WS-FIRST-OP
+002100         PERFORM 2100-WRITE-OP-TOTAL
+002110             THRU 2100-WRITE-OP-TOTAL-EXIT
+002120     END-IF.
+002130     MOVE WS-GRAND-COUNT      TO GRAND-COUNT.
+002140     MOVE WS-GRAND-TOTAL      TO GRAND-SUBTOTAL.
+002150     MOVE GRAND-LINE          TO WS-PRINT-LINE.
+002160     PERFORM 7500-PRINT-LINE
+002170         THRU 7500-PRINT-LINE-EXIT.
+002180     CLOSE CALC-SORTED-FILE.
+002190     CLOSE CALC-REPORT-FILE.
+002200 3000-TERMINATE-EXIT.
+002210     EXIT.
+002220*
+002230*--------------------------------------------------------------*
+002240* 7000-WRITE-HEADERS - BUMP THE PAGE NUMBER AND PRINT THE TWO
+002250*              HEADING LINES.  PERFORMED AT START-UP AND
+002260*              WHENEVER THE PAGE FILLS.
+002270*--------------------------------------------------------------*
+002280 7000-WRITE-HEADERS.
+002290     ADD 1                TO WS-PAGE-NO.
+002300     MOVE ZERO            TO WS-LINE-COUNT.
+002310     MOVE WS-PAGE-NO      TO HDG1-PAGE-NO.
+002320     MOVE HDG-LINE-1      TO WS-PRINT-LINE.
+002330     PERFORM 7500-PRINT-LINE
+002340         THRU 7500-PRINT-LINE-EXIT.
+002350     MOVE HDG-LINE-2      TO WS-PRINT-LINE.
+002360     PERFORM 7500-PRINT-LINE
+002370         THRU 7500-PRINT-LINE-EXIT.
+002380 7000-WRITE-HEADERS-EXIT.
+002390     EXIT.
+002400*
+002410*--------------------------------------------------------------*
+002420* 7500-PRINT-LINE - WRITE ONE LINE TO THE REPORT FILE, BREAKING
+002430*              TO A NEW PAGE FIRST IF THE CURRENT PAGE IS FULL.
+002440*--------------------------------------------------------------*
+002450 7500-PRINT-LINE.
+002460     IF WS-LINE-COUNT IS GREATER THAN OR EQUAL
+002470         TO WS-LINES-PER-PAGE
+002480         MOVE WS-PRINT-LINE TO WS-SAVE-PRINT-LINE
+002490         PERFORM 7000-WRITE-HEADERS
+002500             THRU 7000-WRITE-HEADERS-EXIT
+002510         MOVE WS-SAVE-PRINT-LINE TO WS-PRINT-LINE
+002520     END-IF.
+002530     MOVE SPACE             TO REPORT-LINE.
+002540     WRITE REPORT-LINE FROM WS-PRINT-LINE.
+002550     ADD 1                  TO WS-LINE-COUNT.
+002560 7500-PRINT-LINE-EXIT.
+002570     EXIT.
+002580*
+002590*--------------------------------------------------------------*
+002600* 8000-READ-SORTED - READ THE NEXT SORTED RESULT RECORD, SET
+002610*              EOF WHEN THE FILE IS EXHAUSTED.
+002620*--------------------------------------------------------------*
+002630 8000-READ-SORTED.
+002640     READ CALC-SORTED-FILE
+002650         AT END
+002660             SET WS-EOF TO TRUE
+002670     END-READ.
+002680 8000-READ-SORTED-EXIT.
+002690     EXIT.
