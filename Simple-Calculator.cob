@@ -1,42 +1,151 @@
-       IDENTIFICATION DIVISION.
-          PROGRAM-ID.  CALCULATOR.
-          AUTHOR Adem Berke NargÃ¼l.
-          DATE-WRITTEN 18.05.2023
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER.  MAC.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(5).
-       01 NUM2 PIC 9(5).
-       01 RESULT PIC 9(10).
-       01 OPERATION PIC X.
-       PROCEDURE DIVISION.
-
-           DISPLAY "Enter the first number: ".
-           ACCEPT NUM1.
-           DISPLAY "Enter the second number: ".
-           ACCEPT NUM2.
-           DISPLAY "Enter the operation (+, -, *, /): ".
-           ACCEPT OPERATION.
-
-           IF OPERATION = '+'
-               COMPUTE RESULT = NUM1 + NUM2
-               *> ADD NUM1 TO NUM2 GIVING RESULT
-           ELSE IF OPERATION = '-'
-               COMPUTE RESULT = NUM1 - NUM2
-               *> SUBTRACT NUM2 FROM NUM1 GIVING RESULT
-           ELSE IF OPERATION = '*'
-               COMPUTE RESULT = NUM1 * NUM2
-               *> MULTIPLY NUM1 BY NUM2 GIVING RESULT
-           ELSE IF OPERATION = '/'
-               COMPUTE RESULT = NUM1 / NUM2
-               *> DIVIDE NUM1 BY NUM2 GIVING RESULT           
-           ELSE
-               DISPLAY "Invalid operation."
-           END-IF.
-
-           DISPLAY 'Result: ', RESULT.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CALCULATOR.
+000030 AUTHOR.        ADEM BERKE NARGUL.
+000040 INSTALLATION.  FINANCE SYSTEMS.
+000050 DATE-WRITTEN.  05/18/2023.
+000060 DATE-COMPILED. 05/18/2023.
+000070*
+000080*--------------------------------------------------------------*
+000090* MODIFICATION HISTORY
+000100*--------------------------------------------------------------*
+000110* 05/18/23  ABN  INITIAL VERSION - SINGLE CALCULATION PER RUN.
+000120* 06/05/23  DLH  LOOP THROUGH MULTIPLE CALCULATIONS PER RUN;
+000130*              OPERATION 'Q' NOW QUITS THE SESSION.
+000140* 06/12/23  DLH  NUM1/NUM2/RESULT ARE NOW SIGNED SO SUBTRACTION
+000150*              CAN RETURN A NEGATIVE RESULT (INVENTORY VARIANCE
+000160*              CALCS NEED THIS); SIGN DISPLAYS LEADING.
+000170* 06/19/23  DLH  WIDENED NUM1/NUM2 TO 9(7)V99 AND RESULT TO
+000180*              9(11)V99 WITH COMPUTE ROUNDED SO DOLLAR-AMOUNT
+000190*              CALCS COME OUT TO THE CENT INSTEAD OF TRUNCATING.
+000200* 06/26/23  DLH  GUARD '/' AGAINST A ZERO DIVISOR - DISPLAYS AN
+000210*              ERROR AND SKIPS THE COMPUTE INSTEAD OF ABENDING.
+000220* 07/03/23  DLH  ADDED '%' (MODULUS), '^' (EXPONENT) AND 'S'
+000230*              (SQUARE ROOT) OPERATIONS.
+000240* 07/10/23  DLH  VALIDATE NUM1/NUM2 AS NUMERIC RIGHT AFTER EACH
+000250*              ACCEPT; RE-PROMPT INSTEAD OF FALLING THROUGH TO
+000260*              THE COMPUTE WITH BAD DATA.
+000270* 07/17/23  DLH  MOVED THE NUM1/NUM2/OPERATION/RESULT LAYOUT OUT
+000280*              TO THE SHARED CALCREC COPYBOOK SO CALCBTCH AND
+000290*              FUTURE PROGRAMS STAY IN SYNC WITH CALCULATOR.
+000300* 08/09/23  DLH  WS-QUOTIENT WAS CARRYING TWO DECIMAL PLACES, SO
+000310*              '%' WAS DIVIDING OUT A FRACTIONAL QUOTIENT INSTEAD
+000320*              OF A TRUE INTEGER MODULUS - MADE IT AN INTEGER
+000330*              COMP FIELD.  ALSO GUARD 'S' AGAINST A NEGATIVE
+000340*              ARGUMENT, WHICH IS OUTSIDE THE DOMAIN OF SQUARE
+000350*              ROOT, THE SAME WAY '/' AND '%' GUARD ZERO.
+000360*--------------------------------------------------------------*
+000370*
+000380 ENVIRONMENT DIVISION.
+000390 CONFIGURATION SECTION.
+000400 SOURCE-COMPUTER.  MAC.
+000410 OBJECT-COMPUTER.  MAC.
+000420*
+000430 DATA DIVISION.
+000440 WORKING-STORAGE SECTION.
+000450     COPY CALCREC.
+000460 77  WS-QUIT-SWITCH         PIC X(01)      VALUE 'N'.
+000470     88  WS-QUIT                           VALUE 'Y'.
+000480 77  WS-QUOTIENT            PIC S9(09)     COMP.
+000490*
+000500 PROCEDURE DIVISION.
+000510*--------------------------------------------------------------*
+000520* 0000-MAINLINE
+000530*--------------------------------------------------------------*
+000540 0000-MAINLINE.
+000550     PERFORM 1000-CALCULATE
+000560         THRU 1000-CALCULATE-EXIT
+000570         UNTIL WS-QUIT.
+000580     STOP RUN.
+000590*
+000600*--------------------------------------------------------------*
+000610* 1000-CALCULATE - PROMPT FOR ONE CALCULATION AND DISPLAY IT.
+000620*              ENTER 'Q' AS THE OPERATION TO END THE SESSION.
+000630*--------------------------------------------------------------*
+000640 1000-CALCULATE.
+000650     PERFORM 1100-GET-NUM1 THRU 1100-GET-NUM1-EXIT.
+000660     PERFORM 1200-GET-NUM2 THRU 1200-GET-NUM2-EXIT.
+000670     DISPLAY "ENTER THE OPERATION (+ - * / % ^ S, Q TO QUIT): ".
+000680     ACCEPT CALC-OPERATION.
+000690*
+000700     IF CALC-OPERATION = 'Q' OR CALC-OPERATION = 'q'
+000710         SET WS-QUIT TO TRUE
+000720         GO TO 1000-CALCULATE-EXIT
+000730     END-IF.
+000740*
+000750     IF CALC-OPERATION = '+'
+000760         COMPUTE CALC-RESULT ROUNDED = CALC-NUM1 + CALC-NUM2
+000770     ELSE IF CALC-OPERATION = '-'
+000780         COMPUTE CALC-RESULT ROUNDED = CALC-NUM1 - CALC-NUM2
+000790     ELSE IF CALC-OPERATION = '*'
+000800         COMPUTE CALC-RESULT ROUNDED = CALC-NUM1 * CALC-NUM2
+000810     ELSE IF CALC-OPERATION = '/'
+000820         IF CALC-NUM2 = ZERO
+000830             DISPLAY "CANNOT DIVIDE BY ZERO."
+000840             MOVE ZERO TO CALC-RESULT
+000850         ELSE
+000860             COMPUTE CALC-RESULT ROUNDED = CALC-NUM1 / CALC-NUM2
+000870         END-IF
+000880     ELSE IF CALC-OPERATION = '%'
+000890         IF CALC-NUM2 = ZERO
+000900             DISPLAY "CANNOT DIVIDE BY ZERO."
+000910             MOVE ZERO TO CALC-RESULT
+000920         ELSE
+000930             DIVIDE CALC-NUM1 BY CALC-NUM2 GIVING WS-QUOTIENT
+000940                 REMAINDER CALC-RESULT
+000950         END-IF
+000960     ELSE IF CALC-OPERATION = '^'
+000970         COMPUTE CALC-RESULT ROUNDED = CALC-NUM1 ** CALC-NUM2
+000980     ELSE IF CALC-OPERATION = 'S' OR CALC-OPERATION = 's'
+000990         IF CALC-NUM1 IS LESS THAN ZERO
+001000             DISPLAY "CANNOT TAKE THE SQUARE ROOT OF A NEGATIVE "
+001010                 "NUMBER."
+001020             MOVE ZERO TO CALC-RESULT
+001030         ELSE
+001040             COMPUTE CALC-RESULT ROUNDED =
+001050                 FUNCTION SQRT(CALC-NUM1)
+001060         END-IF
+001070     ELSE
+001080         DISPLAY "INVALID OPERATION."
+001090     END-IF.
+001100*
+001110     DISPLAY "RESULT: " CALC-RESULT.
+001120 1000-CALCULATE-EXIT.
+001130     EXIT.
+001140*
+001150*--------------------------------------------------------------*
+001160* 1100-GET-NUM1 - PROMPT FOR NUM1 AND RE-PROMPT UNTIL NUMERIC.
+001170*--------------------------------------------------------------*
+001180 1100-GET-NUM1.
+001190     DISPLAY "ENTER THE FIRST NUMBER: ".
+001200     PERFORM 1110-ACCEPT-NUM1 THRU 1110-ACCEPT-NUM1-EXIT
+001210         WITH TEST AFTER
+001220         UNTIL CALC-NUM1 IS NUMERIC.
+001230 1100-GET-NUM1-EXIT.
+001240     EXIT.
+001250*
+001260 1110-ACCEPT-NUM1.
+001270     ACCEPT CALC-NUM1.
+001280     IF CALC-NUM1 IS NOT NUMERIC
+001290         DISPLAY "NOT A VALID NUMBER, RE-ENTER: "
+001300     END-IF.
+001310 1110-ACCEPT-NUM1-EXIT.
+001320     EXIT.
+001330*
+001340*--------------------------------------------------------------*
+001350* 1200-GET-NUM2 - PROMPT FOR NUM2 AND RE-PROMPT UNTIL NUMERIC.
+001360*--------------------------------------------------------------*
+001370 1200-GET-NUM2.
+001380     DISPLAY "ENTER THE SECOND NUMBER: ".
+001390     PERFORM 1210-ACCEPT-NUM2 THRU 1210-ACCEPT-NUM2-EXIT
+001400         WITH TEST AFTER
+001410         UNTIL CALC-NUM2 IS NUMERIC.
+001420 1200-GET-NUM2-EXIT.
+001430     EXIT.
+001440*
+001450 1210-ACCEPT-NUM2.
+001460     ACCEPT CALC-NUM2.
+001470     IF CALC-NUM2 IS NOT NUMERIC
+001480         DISPLAY "NOT A VALID NUMBER, RE-ENTER: "
+001490     END-IF.
+001500 1210-ACCEPT-NUM2-EXIT.
+001510     EXIT.
