@@ -0,0 +1,304 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CALCBTCH.
+000030 AUTHOR.        D L HARTWELL.
+000040 INSTALLATION.  FINANCE SYSTEMS.
+000050 DATE-WRITTEN.  06/01/2023.
+000060 DATE-COMPILED. 06/01/2023.
+000070*
+000080*--------------------------------------------------------------*
+000090* MODIFICATION HISTORY
+000100*--------------------------------------------------------------*
+000110* 06/01/23  DLH  INITIAL VERSION - BATCH DRIVER FOR CALCULATOR.
+000120*              READS A TRANSACTION FILE OF NUM1/NUM2/OPERATION
+000130*              TRIPLES AND WRITES A MATCHING RESULT FILE SO A
+000140*              FULL END-OF-DAY BATCH CAN RUN UNATTENDED.
+000150* 06/12/23  DLH  NUM1/NUM2/RESULT ARE NOW SIGNED TO MATCH
+000160*              CALCULATOR - SUBTRACTION CAN GO NEGATIVE.
+000170* 06/19/23  DLH  WIDENED NUM1/NUM2/RESULT TO MATCH CALCULATOR'S
+000180*              V99 DOLLARS-AND-CENTS PRECISION; RESULT IS NOW
+000190*              COMPUTED ROUNDED.
+000200* 06/26/23  DLH  GUARD '/' AGAINST A ZERO DIVISOR SO A BAD
+000210*              TRANSACTION DOESN'T ABEND THE WHOLE BATCH.
+000220* 07/03/23  DLH  ADDED '%' (MODULUS), '^' (EXPONENT) AND 'S'
+000230*              (SQUARE ROOT) TO MATCH CALCULATOR.
+000240* 07/10/23  DLH  VALIDATE TR-NUM1/TR-NUM2 AS NUMERIC BEFORE
+000250*              COMPUTING; A BAD TRANSACTION IS FLAGGED AND
+000260*              ZEROED INSTEAD OF RUNNING THE CALCULATION.
+000270* 07/17/23  DLH  TRANS-REC AND RESULT-REC NOW COPY THE SHARED
+000280*              CALCREC LAYOUT (RENAMED VIA REPLACING) SO THIS
+000290*              PROGRAM STAYS IN SYNC WITH CALCULATOR.
+000300* 07/31/23  DLH  ADDED AN AUDIT LOG (ONE RECORD PER TRANSACTION,
+000310*              WITH A SEQUENCE NUMBER AND A DATE/TIME STAMP) AND
+000320*              A CHECKPOINT FILE WRITTEN EVERY 10 TRANSACTIONS SO
+000330*              A RERUN AFTER AN ABEND CAN SKIP WHAT ALREADY RAN.
+000340* 08/09/23  DLH  WS-QUOTIENT WAS CARRYING TWO DECIMAL PLACES, SO
+000350*              '%' WAS DIVIDING OUT A FRACTIONAL QUOTIENT INSTEAD
+000360*              OF A TRUE INTEGER MODULUS - MADE IT AN INTEGER
+000370*              COMP FIELD.  GUARD 'S' AGAINST A NEGATIVE ARGUMENT
+000380*              THE SAME WAY '/' AND '%' GUARD A ZERO DIVISOR, AND
+000390*              HAVE AUDIT-REC COPY CALCREC FOR ITS NUM1/NUM2/
+000400*              OPERATION/RESULT FIELDS INSTEAD OF RESTATING THEM.
+000410* 08/09/23  DLH  THE CHECKPOINT WAS ONLY WRITTEN EVERY 10TH
+000420*              TRANSACTION, BUT CALCOUT/CALCAUD WERE WRITTEN FOR
+000430*              EVERY ONE - A RESTART AFTER AN ABEND BETWEEN TWO
+000440*              CHECKPOINTS RE-WROTE AND RE-LOGGED TRANSACTIONS
+000450*              THAT WERE ALREADY ON THOSE FILES, DUPLICATING THEM.
+000460*              CHANGED WS-CKPT-INTERVAL TO 1 SO THE CHECKPOINT IS
+000470*              WRITTEN AFTER EVERY TRANSACTION AND ALWAYS MATCHES
+000480*              WHAT CALCOUT/CALCAUD ACTUALLY HAVE ON THEM.
+000490*--------------------------------------------------------------*
+000500*
+000510*--------------------------------------------------------------*
+000520*  THIS PROGRAM IS THE BATCH COUNTERPART OF CALCULATOR.  IT
+000530*  PERFORMS THE SAME ARITHMETIC BUT DRIVES IT FROM A
+000540*  SEQUENTIAL TRANSACTION FILE INSTEAD OF TERMINAL ACCEPTS.
+000550*--------------------------------------------------------------*
+000560 ENVIRONMENT DIVISION.
+000570 CONFIGURATION SECTION.
+000580 SOURCE-COMPUTER.  MAC.
+000590 OBJECT-COMPUTER.  MAC.
+000600 INPUT-OUTPUT SECTION.
+000610 FILE-CONTROL.
+000620     SELECT CALC-TRANS-FILE  ASSIGN TO CALCIN
+000630         ORGANIZATION IS LINE SEQUENTIAL.
+000640     SELECT CALC-RESULT-FILE ASSIGN TO CALCOUT
+000650         ORGANIZATION IS LINE SEQUENTIAL.
+000660     SELECT CALC-AUDIT-FILE  ASSIGN TO CALCAUD
+000670         ORGANIZATION IS LINE SEQUENTIAL.
+000680     SELECT CALC-CKPT-FILE   ASSIGN TO CALCCKPT
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-CKPT-STATUS.
+000710*
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  CALC-TRANS-FILE
+000750     RECORDING MODE IS F.
+000760*    TR-RESULT IS CARRIED BUT UNUSED ON INPUT - KEEPS TRANS-REC
+000770*    THE SAME SHAPE AS RESULT-REC SINCE BOTH COPY CALCREC.
+000780     COPY CALCREC
+000790         REPLACING ==CALCREC==    BY ==TRANS-REC==
+000800                   ==CALC-NUM1==  BY ==TR-NUM1==
+000810                   ==CALC-NUM2==  BY ==TR-NUM2==
+000820                   ==CALC-OPERATION== BY ==TR-OPERATION==
+000830                   ==CALC-RESULT==    BY ==TR-RESULT==.
+000840*
+000850 FD  CALC-RESULT-FILE
+000860     RECORDING MODE IS F.
+000870     COPY CALCREC
+000880         REPLACING ==CALCREC==    BY ==RESULT-REC==
+000890                   ==CALC-NUM1==  BY ==RR-NUM1==
+000900                   ==CALC-NUM2==  BY ==RR-NUM2==
+000910                   ==CALC-OPERATION== BY ==RR-OPERATION==
+000920                   ==CALC-RESULT==    BY ==RR-RESULT==.
+000930*
+000940 FD  CALC-AUDIT-FILE
+000950     RECORDING MODE IS F.
+000960 01  AUDIT-REC.
+000970     05  AR-SEQ-NO          PIC 9(07).
+000980     05  AR-DATE            PIC 9(06).
+000990     05  AR-TIME            PIC 9(08).
+001000     COPY CALCREC
+001010         REPLACING ==01  CALCREC==     BY ==05  AR-CALC-DATA==
+001020                   ==05  CALC-NUM1==   BY ==10  AR-NUM1==
+001030                   ==05  CALC-NUM2==   BY ==10  AR-NUM2==
+001040                   ==05  CALC-OPERATION== BY ==10  AR-OPERATION==
+001050                   ==05  CALC-RESULT==     BY ==10  AR-RESULT==.
+001060*
+001070 FD  CALC-CKPT-FILE
+001080     RECORDING MODE IS F.
+001090 01  CKPT-REC.
+001100     05  CK-REC-COUNT       PIC 9(07).
+001110*
+001120 WORKING-STORAGE SECTION.
+001130 77  WS-EOF-SWITCH          PIC X(01)      VALUE 'N'.
+001140     88  WS-EOF                            VALUE 'Y'.
+001150 77  WS-REC-COUNT           PIC 9(07) COMP  VALUE ZERO.
+001160 77  WS-QUOTIENT            PIC S9(09)     COMP.
+001170 77  WS-CKPT-STATUS         PIC X(02).
+001180 77  WS-CKPT-INTERVAL       PIC 9(05) COMP  VALUE 1.
+001190 77  WS-CKPT-QUOTIENT       PIC 9(07) COMP  VALUE ZERO.
+001200 77  WS-CKPT-REMAINDER      PIC 9(05) COMP  VALUE ZERO.
+001210 77  WS-RESTART-COUNT       PIC 9(07) COMP  VALUE ZERO.
+001220 77  WS-DATE-FIELD          PIC 9(06).
+001230 77  WS-TIME-FIELD          PIC 9(08).
+001240*
+001250 PROCEDURE DIVISION.
+001260*--------------------------------------------------------------*
+001270* 0000-MAINLINE
+001280*--------------------------------------------------------------*
+001290 0000-MAINLINE.
+001300     PERFORM 1000-INITIALIZE
+001310         THRU 1000-INITIALIZE-EXIT.
+001320     PERFORM 2000-PROCESS-TRANS
+001330         THRU 2000-PROCESS-TRANS-EXIT
+001340         UNTIL WS-EOF.
+001350     PERFORM 3000-TERMINATE
+001360         THRU 3000-TERMINATE-EXIT.
+001370     STOP RUN.
+001380*
+001390*--------------------------------------------------------------*
+001400* 1000-INITIALIZE - OPEN FILES, PRIME THE READ, AND SKIP PAST
+001410*              ANY TRANSACTIONS A PRIOR RUN ALREADY CHECKPOINTED.
+001420*--------------------------------------------------------------*
+001430 1000-INITIALIZE.
+001440     PERFORM 1100-CHECK-RESTART
+001450         THRU 1100-CHECK-RESTART-EXIT.
+001460     OPEN INPUT  CALC-TRANS-FILE.
+001470     IF WS-RESTART-COUNT IS GREATER THAN ZERO
+001480         OPEN EXTEND CALC-RESULT-FILE
+001490         OPEN EXTEND CALC-AUDIT-FILE
+001500         DISPLAY "RESTARTING CALCBTCH AFTER CHECKPOINT "
+001510             WS-RESTART-COUNT
+001520     ELSE
+001530         OPEN OUTPUT CALC-RESULT-FILE
+001540         OPEN OUTPUT CALC-AUDIT-FILE
+001550     END-IF.
+001560     PERFORM 8000-READ-TRANS
+001570         THRU 8000-READ-TRANS-EXIT.
+001580     IF WS-RESTART-COUNT IS GREATER THAN ZERO
+001590         PERFORM 8000-READ-TRANS
+001600             THRU 8000-READ-TRANS-EXIT
+001610             WITH TEST AFTER
+001620             UNTIL WS-EOF
+001630                OR WS-REC-COUNT IS GREATER THAN WS-RESTART-COUNT
+001640     END-IF.
+001650 1000-INITIALIZE-EXIT.
+001660     EXIT.
+001670*
+001680*--------------------------------------------------------------*
+001690* 1100-CHECK-RESTART - LOOK FOR A CHECKPOINT FILE FROM A PRIOR,
+001700*              ABENDED RUN AND PICK UP ITS LAST GOOD COUNT.
+001710*--------------------------------------------------------------*
+001720 1100-CHECK-RESTART.
+001730     MOVE ZERO TO WS-RESTART-COUNT.
+001740     OPEN INPUT CALC-CKPT-FILE.
+001750     IF WS-CKPT-STATUS EQUAL "00"
+001760         READ CALC-CKPT-FILE
+001770         IF WS-CKPT-STATUS EQUAL "00"
+001780             MOVE CK-REC-COUNT TO WS-RESTART-COUNT
+001790         END-IF
+001800         CLOSE CALC-CKPT-FILE
+001810     END-IF.
+001820 1100-CHECK-RESTART-EXIT.
+001830     EXIT.
+001840*
+001850*--------------------------------------------------------------*
+001860* 2000-PROCESS-TRANS - COMPUTE ONE RESULT AND READ THE NEXT.
+001870*--------------------------------------------------------------*
+001880 2000-PROCESS-TRANS.
+001890     MOVE TR-NUM1      TO RR-NUM1.
+001900     MOVE TR-NUM2      TO RR-NUM2.
+001910     MOVE TR-OPERATION TO RR-OPERATION.
+001920     IF RR-NUM1 IS NOT NUMERIC OR RR-NUM2 IS NOT NUMERIC
+001930         DISPLAY "NOT A VALID NUMBER ON TRANSACTION "
+001940             WS-REC-COUNT
+001950         MOVE ZERO TO RR-RESULT
+001960         GO TO 2000-WRITE-RESULT
+001970     END-IF.
+001980     IF RR-OPERATION = '+'
+001990         COMPUTE RR-RESULT ROUNDED = RR-NUM1 + RR-NUM2
+002000     ELSE IF RR-OPERATION = '-'
+002010         COMPUTE RR-RESULT ROUNDED = RR-NUM1 - RR-NUM2
+002020     ELSE IF RR-OPERATION = '*'
+002030         COMPUTE RR-RESULT ROUNDED = RR-NUM1 * RR-NUM2
+002040     ELSE IF RR-OPERATION = '/'
+002050         IF RR-NUM2 = ZERO
+002060             DISPLAY "CANNOT DIVIDE BY ZERO ON TRANSACTION "
+002070                 WS-REC-COUNT
+002080             MOVE ZERO TO RR-RESULT
+002090         ELSE
+002100             COMPUTE RR-RESULT ROUNDED = RR-NUM1 / RR-NUM2
+002110         END-IF
+002120     ELSE IF RR-OPERATION = '%'
+002130         IF RR-NUM2 = ZERO
+002140             DISPLAY "CANNOT DIVIDE BY ZERO ON TRANSACTION "
+002150                 WS-REC-COUNT
+002160             MOVE ZERO TO RR-RESULT
+002170         ELSE
+002180             DIVIDE RR-NUM1 BY RR-NUM2 GIVING WS-QUOTIENT
+002190                 REMAINDER RR-RESULT
+002200         END-IF
+002210     ELSE IF RR-OPERATION = '^'
+002220         COMPUTE RR-RESULT ROUNDED = RR-NUM1 ** RR-NUM2
+002230     ELSE IF RR-OPERATION = 'S' OR RR-OPERATION = 's'
+002240         IF RR-NUM1 IS LESS THAN ZERO
+002250             DISPLAY "CANNOT TAKE A NEGATIVE SQUARE ROOT, "
+002260                 "TRANSACTION " WS-REC-COUNT
+002270             MOVE ZERO TO RR-RESULT
+002280         ELSE
+002290             COMPUTE RR-RESULT ROUNDED = FUNCTION SQRT(RR-NUM1)
+002300         END-IF
+002310     ELSE
+002320         DISPLAY "INVALID OPERATION ON TRANSACTION "
+002330             WS-REC-COUNT
+002340         MOVE ZERO TO RR-RESULT
+002350     END-IF.
+002360 2000-WRITE-RESULT.
+002370     WRITE RESULT-REC.
+002380     PERFORM 2500-WRITE-AUDIT
+002390         THRU 2500-WRITE-AUDIT-EXIT.
+002400     DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+002410         GIVING WS-CKPT-QUOTIENT
+002420         REMAINDER WS-CKPT-REMAINDER.
+002430     IF WS-CKPT-REMAINDER EQUAL ZERO
+002440         PERFORM 9000-WRITE-CHECKPOINT
+002450             THRU 9000-WRITE-CHECKPOINT-EXIT
+002460     END-IF.
+002470     PERFORM 8000-READ-TRANS
+002480         THRU 8000-READ-TRANS-EXIT.
+002490 2000-PROCESS-TRANS-EXIT.
+002500     EXIT.
+002510*
+002520*--------------------------------------------------------------*
+002530* 2500-WRITE-AUDIT - APPEND ONE AUDIT RECORD FOR THE TRANSACTION
+002540*              JUST COMPUTED.
+002550*--------------------------------------------------------------*
+002560 2500-WRITE-AUDIT.
+002570     MOVE WS-REC-COUNT    TO AR-SEQ-NO.
+002580     ACCEPT WS-DATE-FIELD FROM DATE.
+002590     ACCEPT WS-TIME-FIELD FROM TIME.
+002600     MOVE WS-DATE-FIELD   TO AR-DATE.
+002610     MOVE WS-TIME-FIELD   TO AR-TIME.
+002620     MOVE RR-NUM1         TO AR-NUM1.
+002630     MOVE RR-NUM2         TO AR-NUM2.
+002640     MOVE RR-OPERATION    TO AR-OPERATION.
+002650     MOVE RR-RESULT       TO AR-RESULT.
+002660     WRITE AUDIT-REC.
+002670 2500-WRITE-AUDIT-EXIT.
+002680     EXIT.
+002690*
+002700*--------------------------------------------------------------*
+002710* 3000-TERMINATE - CLOSE FILES AND REPORT THE RUN TOTAL.
+002720*--------------------------------------------------------------*
+002730 3000-TERMINATE.
+002740     CLOSE CALC-TRANS-FILE.
+002750     CLOSE CALC-RESULT-FILE.
+002760     CLOSE CALC-AUDIT-FILE.
+002770     DISPLAY "CALCBTCH PROCESSED " WS-REC-COUNT " TRANSACTIONS.".
+002780 3000-TERMINATE-EXIT.
+002790     EXIT.
+002800*
+002810*--------------------------------------------------------------*
+002820* 8000-READ-TRANS - READ THE NEXT TRANSACTION, SET EOF.
+002830*--------------------------------------------------------------*
+002840 8000-READ-TRANS.
+002850     READ CALC-TRANS-FILE
+002860         AT END
+002870             SET WS-EOF TO TRUE
+002880             GO TO 8000-READ-TRANS-EXIT
+002890     END-READ.
+002900     ADD 1 TO WS-REC-COUNT.
+002910 8000-READ-TRANS-EXIT.
+002920     EXIT.
+002930*
+002940*--------------------------------------------------------------*
+002950* 9000-WRITE-CHECKPOINT - RECORD HOW FAR THE RUN HAS GOTTEN SO
+002960*              A RESTART AFTER AN ABEND CAN SKIP PAST IT.
+002970*--------------------------------------------------------------*
+002980 9000-WRITE-CHECKPOINT.
+002990     OPEN OUTPUT CALC-CKPT-FILE.
+003000     MOVE WS-REC-COUNT TO CK-REC-COUNT.
+003010     WRITE CKPT-REC.
+003020     CLOSE CALC-CKPT-FILE.
+003030 9000-WRITE-CHECKPOINT-EXIT.
+003040     EXIT.
