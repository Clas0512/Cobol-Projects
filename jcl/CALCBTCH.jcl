@@ -0,0 +1,45 @@
+//CALCBTCH JOB (ACCTNO),'EOD CALC BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS THE CALCBTCH PROGRAM AGAINST THE END-OF-DAY TRANSACTION  *
+//* FILE AND PRODUCES THE MATCHING RESULT FILE, AN AUDIT LOG OF    *
+//* EVERY TRANSACTION, AND A CHECKPOINT DATASET.                  *
+//*                                                                *
+//* STEP005 CLEARS OUT YESTERDAY'S RESULT/AUDIT/CHECKPOINT         *
+//* DATASETS SO EACH DAY'S RUN STARTS CLEAN - IT IS NOT PART OF    *
+//* THE RESTART PATH.  IF STEP010 ABENDS PARTWAY THROUGH, RESTART  *
+//* THE JOB AT STEP010 (JOB CARD RESTART=STEP010, OR THE           *
+//* EQUIVALENT OPERATOR RESTART COMMAND) SO STEP005 DOES NOT WIPE  *
+//* THE PARTIAL RESULT/AUDIT/CHECKPOINT DATASETS BEFORE CALCBTCH   *
+//* GETS A CHANCE TO READ CALCCKPT AND APPEND TO THEM.             *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//CALCOUT  DD DSN=PROD.CALC.RESULT.DAILY,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CALCAUD  DD DSN=PROD.CALC.AUDIT.DAILY,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CALCCKPT DD DSN=PROD.CALC.CKPT.DAILY,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//STEP010  EXEC PGM=CALCBTCH
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCIN   DD DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//CALCOUT  DD DSN=PROD.CALC.RESULT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CALCAUD  DD DSN=PROD.CALC.AUDIT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CALCCKPT DD DSN=PROD.CALC.CKPT.DAILY,
+//             DISP=(MOD,DELETE,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//
