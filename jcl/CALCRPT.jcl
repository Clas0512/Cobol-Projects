@@ -0,0 +1,17 @@
+//CALCRPT  JOB (ACCTNO),'EOD CALC SUMMARY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SUMMARIZES THE CALCBTCH RESULT FILE BY OPERATION CODE.  RUN   *
+//* AFTER CALCBTCH SO CALCOUT HOLDS THE DAY'S RESULTS.            *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALCRPT
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCOUT  DD DSN=PROD.CALC.RESULT.DAILY,DISP=SHR
+//CALCSRT  DD DSN=&&CALCSRT,
+//             DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
