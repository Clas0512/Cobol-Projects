@@ -0,0 +1,18 @@
+000010*--------------------------------------------------------------*
+000020* CALCREC - SHARED CALCULATION RECORD LAYOUT.
+000030*
+000040* COMMON TO CALCULATOR, CALCBTCH, CALCRPT AND ANY FUTURE
+000050* PROGRAM THAT WORKS WITH A NUM1/NUM2/OPERATION/RESULT
+000060* CALCULATION SO THE LAYOUT STAYS CONSISTENT EVERYWHERE IT
+000070* IS USED.  COPY WITH REPLACING TO RENAME THE 01-LEVEL AND
+000080* THE CALC- PREFIX WHEN MORE THAN ONE COPY IS NEEDED IN THE
+000090* SAME RECORD AREA (SEE CALCBTCH'S TRANS-REC AND RESULT-REC).
+000100*--------------------------------------------------------------*
+000110 01  CALCREC.
+000120     05  CALC-NUM1          PIC S9(07)V99
+000130                            SIGN IS LEADING SEPARATE CHARACTER.
+000140     05  CALC-NUM2          PIC S9(07)V99
+000150                            SIGN IS LEADING SEPARATE CHARACTER.
+000160     05  CALC-OPERATION     PIC X(01).
+000170     05  CALC-RESULT        PIC S9(11)V99
+000180                            SIGN IS LEADING SEPARATE CHARACTER.
